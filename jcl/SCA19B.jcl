@@ -0,0 +1,15 @@
+//SCA19B   JOB  (ACCT),'ETAT CONTROLE PUMA',CLASS=B,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* EDITION DE L'ETAT DE CONTROLE DU CALCUL PUMA (SCA19B)         *
+//* Balaie la table FISC pour l'ANNEE / ORGANISME fournis en      *
+//* SYSIN et cumule les totaux de traitement.                     *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SCA19B
+//STEPLIB  DD   DSN=PUMA.PROD.LOADLIB,DISP=SHR
+//SYSIN    DD   *
+2019001
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
