@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.         SCA00P.
+      ******************************************************************
+      *                                                                *
+      *        S C A 0 0 P  -  A I G U I L L A G E   A N N E E         *
+      *                                                                *
+      *        C A L C U L  REV / ASS / COT  -  P U M A                *
+      *                                                                *
+      *                                                                *
+      ******************************************************************
+      * Ce sous-programme reçoit les mêmes zones en linkage que les    *
+      * sous-programmes SCA-nn-P (cf CSCAFIP) et se contente d'appeler *
+      * dynamiquement le sous-programme correspondant à l'exercice     *
+      * demandé (CSCAFIP-ANNEE), via une table de correspondance       *
+      * ANNEE / PROGRAMME. Il évite ainsi aux programmes appelants de  *
+      * connaître le nom du sous-programme SCA-nn-P propre à chaque    *
+      * exercice.                                                      *
+      ******************************************************************
+      * Entrée:                                                        *
+      *--------                                                        *
+      *     Identique à l'entrée des sous-programmes SCA-nn-P          *
+      *     (cf copybook CSCAFIP), en particulier CSCAFIP-ANNEE qui    *
+      *     détermine le sous-programme appelé.                        *
+      *                                                                *
+      * Sortie:                                                        *
+      *--------                                                        *
+      *     Identique à la sortie du sous-programme SCA-nn-P appelé.   *
+      *     Si l'année n'est reliée à aucun sous-programme, le code    *
+      *     retour ERR-ANNEE-INCONNUE est renvoyé sans appel.          *
+      *                                                                *
+      ******************************************************************
+      * MTX - Redmine 512344 - 03/2024 - Création.
+      ******************************************************************
+       AUTHOR.             SAP-MONTPELLIER.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.
+U                          UNIX.
+       OBJECT-COMPUTER.
+U                          UNIX.
+       DATA DIVISION.
+       WORKING-STORAGE     SECTION.
+      *
+      *****************************************************************
+      * GESTION DES CODES ERREUR:                                     *
+      *****************************************************************
+       01  W-ERR-SCA00P.
+           05  ERR-ANNEE-INCONNUE  PICTURE         X(10)
+                                   VALUE           "SCA00P1001".
+      *
+      *****************************************************************
+      * TABLE DE CORRESPONDANCE ANNEE / SOUS-PROGRAMME.                *
+      * Pour ajouter un nouvel exercice: ajouter une ligne FILLER      *
+      * ci-dessous (4 caractères ANNEE + 8 caractères nom programme,   *
+      * complété par des espaces) et incrémenter W-NB-ANNEES.          *
+      *****************************************************************
+       01  W-TABLE-ANNEES-DATA.
+           05  FILLER              PICTURE         X(12)
+                                   VALUE           "2019SCA19P  ".
+       01  W-TABLE-ANNEES REDEFINES W-TABLE-ANNEES-DATA.
+           05  W-DISP-ENTREE       OCCURS          1 TIMES.
+               10  W-DISP-ANNEE    PICTURE         9(04).
+               10  W-DISP-PGM      PICTURE         X(08).
+      *
+       01  W-DIVERS.
+           05  W-NB-ANNEES         PICTURE         9(03)
+                                   VALUE           1.
+           05  W-IX                PICTURE         9(03)       COMP.
+           05  W-PROGRAMME         PICTURE         X(08).
+      *
+      *****************************************************************
+      * COPY des constantes:                                          *
+      *****************************************************************
+           COPY    CCONST.
+      *
+       LINKAGE SECTION.
+      *
+      *****************************************************************
+      *    INTERFACE COMMUNE DES SOUS PGM SCA-nn-P                    *
+      *****************************************************************
+           COPY    CSCAFIP.
+           COPY    DTFLIEN.
+      *===============================================================
+       PROCEDURE DIVISION USING WSS-CSCAFIP DTFLNK
+           DTFINP DTFWRK DTFCOM.
+      *===============================================================
+      *---------------------------------------------------------------*
+      * Recherche du sous-programme correspondant à CSCAFIP-ANNEE     *
+      *---------------------------------------------------------------*
+        PERFORM   RECHERCHE-PROGRAMME
+      *
+      *---------------------------------------------------------------*
+      * Appel du sous-programme trouvé                                *
+      *---------------------------------------------------------------*
+        IF CSCAFIP-CD-RET = CCONST-TRAITEMENT-OK
+           PERFORM   APPEL-PROGRAMME
+        END-IF
+      *
+        EXIT PROGRAM
+        .
+      *****************************************************************
+      * Recherche, dans la table de correspondance, du sous-programme *
+      * associé à l'année reçue en linkage.                           *
+      *****************************************************************
+       RECHERCHE-PROGRAMME.
+      *--------------------
+        MOVE CCONST-TRAITEMENT-OK TO CSCAFIP-CD-RET
+        MOVE SPACE                TO W-PROGRAMME
+        SET W-IX TO 1
+        PERFORM UNTIL W-IX > W-NB-ANNEES
+           IF CSCAFIP-ANNEE = W-DISP-ANNEE (W-IX)
+              MOVE W-DISP-PGM (W-IX) TO W-PROGRAMME
+              SET W-IX TO W-NB-ANNEES
+           END-IF
+           SET W-IX UP BY 1
+        END-PERFORM
+      *
+        IF W-PROGRAMME = SPACE
+           MOVE ERR-ANNEE-INCONNUE TO CSCAFIP-CD-RET
+           MOVE CSCAFIP-ANNEE      TO CSCAFIP-PARAM1
+        END-IF
+        .
+      *****************************************************************
+      * Appel dynamique du sous-programme SCA-nn-P déterminé          *
+      * ci-dessus. Les zones de linkage sont transmises telles         *
+      * quelles ; le sous-programme y renseigne son propre code        *
+      * retour et ses résultats.                                       *
+      *****************************************************************
+       APPEL-PROGRAMME.
+      *----------------
+        CALL    W-PROGRAMME USING    WSS-CSCAFIP
+                                      DTFLNK
+                                      DTFINP
+                                      DTFWRK
+                                      DTFCOM
+        .
