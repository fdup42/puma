@@ -0,0 +1,255 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.         SCA19B.
+      ******************************************************************
+      *                                                                *
+      *        S C A 1 9 B  -  E T A T  D E  C O N T R O L E           *
+      *                                                                *
+      *        C A L C U L  REV / ASS / COT  -  P U M A  (BATCH)       *
+      *                                                                *
+      *                                                                *
+      ******************************************************************
+      * Ce programme batch pilote le calcul PUMA (via SCA00P/SCA-nn-P) *
+      * pour l'ensemble des comptes d'une ANNEE / ORGANISME donnés,    *
+      * au lieu d'un appel unitaire compte par compte.                 *
+      * Il balaie séquentiellement la table FISC (à la manière de      *
+      * LECTURE-FISC dans SCA-nn-P) afin d'obtenir la liste des        *
+      * comptes de la population, appelle le calcul pour chacun        *
+      * d'eux, puis édite un état de contrôle (nombre de comptes       *
+      * traités, rejets par motif, total des cotisations).             *
+      ******************************************************************
+      * Entrée:                                                        *
+      *--------                                                        *
+      *     Carte paramètre lue en SYSIN : ANNEE (4) + ORGANISME (3)   *
+      *                                                                *
+      * Sortie:                                                        *
+      *--------                                                        *
+      *     Etat de contrôle édité en sortie standard (SYSOUT).        *
+      *                                                                *
+      ******************************************************************
+      * MTX - Redmine 512348 - 03/2024 - Création.
+      * Le calcul par compte est déclenché via le dispatcher SCA00P    *
+      * (cf Redmine 512344) plutôt que par un appel direct à un        *
+      * sous-programme SCA-nn-P, afin de rester valable quel que soit  *
+      * l'exercice traité.                                             *
+      ******************************************************************
+       AUTHOR.             SAP-MONTPELLIER.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION       SECTION.
+       SOURCE-COMPUTER.
+U                          UNIX.
+       OBJECT-COMPUTER.
+U                          UNIX.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  PARMFILE    ASSIGN  TO      SYSIN
+                   ORGANIZATION        LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARMFILE
+           RECORDING MODE F.
+       01  PARM-CARTE.
+           05  PARM-ANNEE          PICTURE         9(04).
+           05  PARM-ORG            PICTURE         9(03).
+           05  FILLER              PICTURE         X(73).
+      *
+       WORKING-STORAGE     SECTION.
+      *
+      *****************************************************************
+      * COMPTEURS DE L'ETAT DE CONTROLE                                *
+      *****************************************************************
+       01  W-TOTAUX.
+           05  W-NB-COMPTES        PICTURE         9(07)       COMP.
+           05  W-NB-COMPTES-OK     PICTURE         9(07)       COMP.
+           05  W-NB-REJ-FISC-VIDE  PICTURE         9(07)       COMP.
+           05  W-NB-REJ-REV-AR     PICTURE         9(07)       COMP.
+           05  W-NB-REJ-REV-SP     PICTURE         9(07)       COMP.
+           05  W-NB-REJ-AUTRE      PICTURE         9(07)       COMP.
+           05  W-TOTAL-COTISATION  PICTURE         S9(15).
+      *
+       01  W-DIVERS.
+           05  W-DERNIER-CPT       PICTURE         9(09)
+                                   VALUE           0.
+           05  W-FIN-PARM          PICTURE         9(01)       VALUE 0.
+               88  FIN-PARM                        VALUE 1.
+      *
+      *****************************************************************
+      * Clé de recherche FISC (ANNEE/ORGANISME), cadrée de zéros sur   *
+      * la largeur exacte de TOT-KEY-ASS/TOT-KEY.                       *
+      *****************************************************************
+       01  W-CLE-FISC.
+           05  W-CLE-FISC-ANNEE    PICTURE         9(09).
+           05  W-CLE-FISC-ORG      PICTURE         9(04).
+      *
+      *****************************************************************
+      * COPY des constantes:                                          *
+      *****************************************************************
+           COPY    CCONST.
+      *
+      *****************************************************************
+      * COPY table FISC                                               *
+      *****************************************************************
+           COPY    V2FISC.
+      *
+      *****************************************************************
+      * COPY XBASE                                                    *
+      *****************************************************************
+           COPY    V2TOTAL.
+           05  TOT-AREA            PICTURE         X(400)
+                                   VALUE           SPACE.
+      *
+      *****************************************************************
+      * COPY motifs de rejet communs à tous les SCA-nn-P               *
+      *****************************************************************
+           COPY    CMOTIFP.
+      *
+      *****************************************************************
+      * COPY interface commune des sous-programmes SCA-nn-P           *
+      *****************************************************************
+           COPY    CSCAFIP.
+           COPY    DTFLIEN.
+      *===============================================================
+       PROCEDURE DIVISION.
+      *===============================================================
+        PERFORM   INITIALISATION
+      *
+        PERFORM   LECTURE-PARM
+      *
+        IF NOT FIN-PARM
+           PERFORM   PREP-LECTURE-FISC-BATCH
+           PERFORM   LECTURE-FISC-BATCH
+           PERFORM UNTIL TOT-STAT  = "MRNF"
+                      OR TOT-REFER = "END."
+              IF FISC-NO-CPT-INT NOT = W-DERNIER-CPT
+                 PERFORM   TRAITER-COMPTE
+                 MOVE FISC-NO-CPT-INT TO W-DERNIER-CPT
+              END-IF
+              PERFORM   LECTURE-FISC-BATCH
+           END-PERFORM
+        END-IF
+      *
+        PERFORM   EDITION-ETAT-CONTROLE
+      *
+        STOP RUN
+        .
+      *****************************************************************
+      * Initialisation des compteurs de l'état de contrôle             *
+      *****************************************************************
+       INITIALISATION.
+      *---------------
+        INITIALIZE W-TOTAUX
+        MOVE 0 TO W-DERNIER-CPT
+        .
+      *****************************************************************
+      * Lecture de la carte paramètre (ANNEE / ORGANISME) en SYSIN     *
+      *****************************************************************
+       LECTURE-PARM.
+      *-------------
+        OPEN    INPUT   PARMFILE
+        READ    PARMFILE
+           AT END
+              SET FIN-PARM TO TRUE
+        END-READ
+        CLOSE   PARMFILE
+        .
+      *****************************************************************
+      * INITIALISATION DE LA LECTURE DE LA TABLE FISC POUR LA          *
+      * POPULATION D'UNE ANNEE / ORGANISME (balayage tous comptes)    *
+      *****************************************************************
+       PREP-LECTURE-FISC-BATCH.
+      *------------------------
+        MOVE SPACE              TO V2TOTAL TOT-MINI6
+        MOVE PARM-ANNEE         TO W-CLE-FISC-ANNEE
+        MOVE PARM-ORG           TO W-CLE-FISC-ORG
+        MOVE W-CLE-FISC-ANNEE   TO TOT-KEY-ASS
+        MOVE W-CLE-FISC-ORG     TO TOT-KEY
+        .
+      *****************************************************************
+      * LECTURE SEQUENTIELLE DE LA TABLE FISC (INDEX ANNEE/ORGANISME), *
+      * COMME LECTURE-FISC LE FAIT POUR L'INDEX COMPTE/ANNEE.          *
+      *****************************************************************
+       LECTURE-FISC-BATCH.
+      *-------------------
+        MOVE "ANNEE-CLE"        TO TOT-PRP-ASS.
+        MOVE "ORG-CLE"          TO TOT-PRP.
+        MOVE "V"                TO TOT-SENS.
+        MOVE "FISC"             TO TOT-FILE.
+        MOVE "READS"            TO TOT-FUNC.
+        MOVE "S"                TO TOT-AIG-X.
+        MOVE SPACE              TO TOT-LIKE.
+        MOVE "MRNF"             TO TOT-STAT1.
+        MOVE "RLSE"             TO TOT-ENDP.
+      *
+        PERFORM     APPEL-XBASE
+      *
+        IF TOT-STAT = "****"
+           MOVE TOT-AREA           TO V2FISC
+        END-IF
+        .
+      *****************************************************************
+      * Traitement d'un compte de la population : appel du calcul     *
+      * PUMA via le dispatcher SCA00P, puis cumul des totaux.          *
+      *****************************************************************
+       TRAITER-COMPTE.
+      *---------------
+        ADD 1                    TO W-NB-COMPTES
+        INITIALIZE WSS-CSCAFIP
+        MOVE "C"                 TO CSCAFIP-OPTION
+        MOVE FISC-NO-CPT-INT     TO CSCAFIP-NO-CPT-INT
+        MOVE PARM-ANNEE          TO CSCAFIP-ANNEE
+        MOVE PARM-ORG            TO CSCAFIP-ORG
+      *
+        CALL    "SCA00P"  USING   WSS-CSCAFIP
+                                  DTFLNK
+                                  DTFINP
+                                  DTFWRK
+                                  DTFCOM
+      *
+        IF CSCAFIP-CD-RET = CCONST-TRAITEMENT-OK
+           ADD 1              TO W-NB-COMPTES-OK
+           ADD CSCAFIP-MT-COT TO W-TOTAL-COTISATION
+        ELSE
+      *     Classement par CSCAFIP-CD-REJET (motif mnémonique commun à
+      *     tous les SCA-nn-P, cf CMOTIFP), et non par le code retour
+      *     CSCAFIP-CD-RET qui est propre à chaque sous-programme.
+           EVALUATE CSCAFIP-CD-REJET
+              WHEN MOTIF-REJ-FISC-VIDE
+                 ADD 1           TO W-NB-REJ-FISC-VIDE
+              WHEN MOTIF-REJ-REV-AR
+                 ADD 1           TO W-NB-REJ-REV-AR
+              WHEN MOTIF-REJ-REV-SP
+                 ADD 1           TO W-NB-REJ-REV-SP
+              WHEN OTHER
+                 ADD 1           TO W-NB-REJ-AUTRE
+           END-EVALUATE
+        END-IF
+        .
+      *****************************************************************
+      * Appel du programme XBASE de gestion des tables SQL             *
+      *****************************************************************
+       APPEL-XBASE.
+      *-----------
+        CALL    "XBASE"     USING   V2TOTAL
+                                     TOT-MINI6
+                                     DTFLNK
+                                     DTFINP
+                                     DTFWRK
+                                     DTFCOM
+        .
+      *****************************************************************
+      * Edition de l'état de contrôle (totaux de la population)        *
+      *****************************************************************
+       EDITION-ETAT-CONTROLE.
+      *-----------------------
+        DISPLAY "===================================================="
+        DISPLAY "  SCA19B - ETAT DE CONTROLE CALCUL PUMA"
+        DISPLAY "  ANNEE : " PARM-ANNEE  "   ORGANISME : " PARM-ORG
+        DISPLAY "===================================================="
+        DISPLAY "  NOMBRE DE COMPTES TRAITES      : " W-NB-COMPTES
+        DISPLAY "  DONT COMPTES CALCULES OK       : " W-NB-COMPTES-OK
+        DISPLAY "  REJETS TABLE FISC VIDE         : " W-NB-REJ-FISC-VIDE
+        DISPLAY "  REJETS REVENU AR HORS SEUIL    : " W-NB-REJ-REV-AR
+        DISPLAY "  REJETS REVENU SP HORS SEUIL    : " W-NB-REJ-REV-SP
+        DISPLAY "  AUTRES REJETS                  : " W-NB-REJ-AUTRE
+        DISPLAY "  TOTAL DES COTISATIONS          : " W-TOTAL-COTISATION
+        DISPLAY "===================================================="
+        .
