@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  CMOTIFP  -  MOTIFS DE REJET DU CALCUL PUMA (CSCAFIP-CD-REJET) *
+      *  Codes mnémoniques communs à tous les sous-programmes         *
+      *  SCA-nn-P, indépendants de l'année traitée, afin qu'un        *
+      *  programme de restitution (ex: rapport batch) puisse          *
+      *  ventiler les rejets par motif sans connaître les codes       *
+      *  retour propres à chaque sous-programme SCA-nn-P.              *
+      *****************************************************************
+       01  W-MOTIF-REJET-FISC.
+           05  MOTIF-REJ-AUCUN     PICTURE         X(10)
+                                   VALUE           SPACE.
+           05  MOTIF-REJ-FISC-VIDE PICTURE         X(10)
+                                   VALUE           "REJ-FVIDE".
+           05  MOTIF-REJ-REV-AR    PICTURE         X(10)
+                                   VALUE           "REJ-AR".
+           05  MOTIF-REJ-REV-SP    PICTURE         X(10)
+                                   VALUE           "REJ-SP".
