@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  CBAR01  -  INTERFACE DU SOUS-PROGRAMME SBAR01 (PLAFOND PASS)  *
+      *****************************************************************
+       01  WSS-CBAR01.
+           05  CBAR01-E-ORG        PICTURE         9(03).
+           05  CBAR01-E-ANNEE      PICTURE         9(04).
+           05  CBAR01-S-CDRET      PICTURE         9(02).
+           05  CBAR01-S-PLAF-SECU  OCCURS           12 TIMES
+                                   PICTURE         9(07).
