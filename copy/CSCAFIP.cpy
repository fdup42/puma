@@ -0,0 +1,125 @@
+      *****************************************************************
+      *  CSCAFIP  -  INTERFACE DES SOUS-PROGRAMMES SCA-nn-P            *
+      *  (CALCUL DES REVENUS / ASSIETTE / COTISATION PUMA)             *
+      *****************************************************************
+       01  WSS-CSCAFIP.
+      *---------------------------------------------------------------*
+      *    ZONE ENTREE                                                *
+      *---------------------------------------------------------------*
+           05  CSCAFIP-ENTREE.
+               10  CSCAFIP-OPTION        PICTURE X(01).
+                   88  CSCAFIP-CALCUL        VALUE "C".
+                   88  CSCAFIP-SIMULATION    VALUE "S".
+               10  CSCAFIP-NO-CPT-INT    PICTURE 9(09).
+               10  CSCAFIP-ANNEE         PICTURE 9(04).
+               10  CSCAFIP-ORG           PICTURE 9(03).
+      *---------------------------------------------------------------*
+      *    ZONE ENTREE SIMULATION ("QUE SE PASSERAIT-IL SI ...")      *
+      *    Renseignée uniquement lorsque CSCAFIP-OPTION = "S" : les   *
+      *    rubriques/montants sont alors utilisés à la place d'une    *
+      *    lecture de la table FISC.                                  *
+      *    Outre les rubriques 2042 (1AA, 5NA, ...), CSCAFIP-SIMUL-RUB *
+      *    DOIT comporter 3 pseudo-rubriques, faute de quoi le calcul *
+      *    est rejeté comme pour un compte dont la table FISC serait  *
+      *    incomplète :                                                *
+      *        "NBPLDE" - nombre de déclarants du foyer (1 ou 2)       *
+      *        "DECL"   - numéro du déclarant calculé (1 ou 2)         *
+      *        "INDREG" - indicateur de régime (0 à 4)                 *
+      *---------------------------------------------------------------*
+           05  CSCAFIP-SIMUL.
+               10  CSCAFIP-SIMUL-NB      PICTURE 9(03).
+               10  CSCAFIP-SIMUL-RUB     OCCURS 200 TIMES
+                                         INDEXED BY CSCAFIP-SIMUL-IX.
+                   15  CSCAFIP-SIMUL-CODE     PICTURE X(06).
+                   15  CSCAFIP-SIMUL-MONTANT  PICTURE S9(13)V99.
+      *---------------------------------------------------------------*
+      *    ZONE RETOUR                                                *
+      *---------------------------------------------------------------*
+           05  CSCAFIP-CD-RET            PICTURE X(10).
+           05  CSCAFIP-PARAM1            PICTURE X(15).
+           05  CSCAFIP-PARAM2            PICTURE X(15).
+      *        --- motif de rejet, mnémonique et commun à tous les    ---
+      *        --- sous-programmes SCA-nn-P (cf CMOTIFP), utile à un  ---
+      *        --- appelant qui doit rester indépendant de l'année    ---
+           05  CSCAFIP-CD-REJET          PICTURE X(10).
+      *---------------------------------------------------------------*
+      *    ZONE SORTIE (RESULTATS DU CALCUL)                          *
+      *---------------------------------------------------------------*
+           05  CSCAFIP-SORTIE.
+               10  CSCAFIP-INDREG        PICTURE 9(01).
+               10  CSCAFIP-MT-REV-AR     PICTURE S9(15).
+               10  CSCAFIP-MT-REV-RF     PICTURE S9(15).
+               10  CSCAFIP-MT-REV-RF-X   REDEFINES CSCAFIP-MT-REV-RF
+                                         PICTURE X(15).
+               10  CSCAFIP-MT-REV-SP     PICTURE S9(15).
+               10  CSCAFIP-MT-ASS-MIN    PICTURE S9(15).
+               10  CSCAFIP-MT-ASS-SOC    PICTURE S9(15).
+               10  CSCAFIP-MT-ASS-SOC-2  PICTURE S9(15).
+               10  CSCAFIP-MT-PASS       PICTURE 9(07).
+               10  CSCAFIP-MT-COT        PICTURE S9(15).
+      *        --- assiette / cotisation ventilées par déclarant ---
+               10  CSCAFIP-MT-ASS-SOC-2-D1
+                                          PICTURE S9(15).
+               10  CSCAFIP-MT-ASS-SOC-2-D2
+                                          PICTURE S9(15).
+               10  CSCAFIP-MT-COT-D1     PICTURE S9(15).
+               10  CSCAFIP-MT-COT-D2     PICTURE S9(15).
+      *        --- motif d'exoneration de la cotisation ---
+               10  CSCAFIP-CD-EXO        PICTURE X(10).
+               10  CSCAFIP-CD-EXO-D1     PICTURE X(10).
+               10  CSCAFIP-CD-EXO-D2     PICTURE X(10).
+      *---------------------------------------------------------------*
+      *    ZONE SORTIE (DETAIL DU CALCUL - ELEMENTS INTERMEDIAIRES)   *
+      *---------------------------------------------------------------*
+           05  CSCAFIP-DETAIL.
+               10  CSCAFIP-MT-ABATTEMENT  PICTURE 9(07).
+               10  CSCAFIP-MT-PLAFOND     PICTURE 9(07).
+      *        --- elements intermediaires revenus AR ---
+               10  CSCAFIP-REV-AR-INT     PICTURE S9(15)V99.
+               10  CSCAFIP-1AW-RAW-NAW    PICTURE S9(15)V99.
+               10  CSCAFIP-1BW-RBW-NBW    PICTURE S9(15)V99.
+               10  CSCAFIP-1CW-RCW-NCW    PICTURE S9(15)V99.
+               10  CSCAFIP-1DW-RDW-NDW    PICTURE S9(15)V99.
+               10  CSCAFIP-5NA-5NK-5NM-5KM-5NY-5NZ
+                                          PICTURE S9(15)V99.
+               10  CSCAFIP-5KQ-5KR-5NX-5IU-5NQ-5NR
+                                          PICTURE S9(15)V99.
+               10  CSCAFIP-5HR-5HS        PICTURE S9(15)V99.
+               10  CSCAFIP-5KY-5JU        PICTURE S9(15)V99.
+               10  CSCAFIP-5KV-5KW        PICTURE S9(15)V99.
+               10  CSCAFIP-RDC-NDC        PICTURE S9(15)V99.
+               10  CSCAFIP-RFU-NFU        PICTURE S9(15)V99.
+               10  CSCAFIP-2RB-2RC-2RD    PICTURE S9(15)V99.
+               10  CSCAFIP-RTS-NTS        PICTURE S9(15)V99.
+               10  CSCAFIP-RTR-NTR        PICTURE S9(15)V99.
+               10  CSCAFIP-RGO-NGO        PICTURE S9(15)V99.
+               10  CSCAFIP-RVG-NVG        PICTURE S9(15)V99.
+               10  CSCAFIP-RUA-NUA        PICTURE S9(15)V99.
+               10  CSCAFIP-3TJ-3TK        PICTURE S9(15)V99.
+               10  CSCAFIP-RBA-NBA        PICTURE S9(15)V99.
+               10  CSCAFIP-SBA-TBA        PICTURE S9(15)V99.
+               10  CSCAFIP-3UA-3VG-3VQ-RVG-NVG-RUA-NUA-3VR
+                                          PICTURE S9(15)V99.
+               10  CSCAFIP-4BE-4BA-RBA-NBA-SBA-TBA-4BB-4BC-4BD
+                                          PICTURE S9(15)V99.
+               10  CSCAFIP-5OA-5OK-5OM-5LM-5OY-5OZ
+                                          PICTURE S9(15)V99.
+               10  CSCAFIP-5LQ-5LR-5OX-5RZ-5OQ-5OR
+                                          PICTURE S9(15)V99.
+               10  CSCAFIP-5LY-5LD-5LV-5LW
+                                          PICTURE S9(15)V99.
+               10  CSCAFIP-5IR-5IS        PICTURE S9(15)V99.
+               10  CSCAFIP-COEF           PICTURE 9(01).
+      *        --- elements intermediaires revenus SP ---
+               10  CSCAFIP-RAJ-NAJ        PICTURE S9(15)V99.
+               10  CSCAFIP-5HX-5XN-5HE    PICTURE S9(15)V99.
+               10  CSCAFIP-5KN-5KO-5KP-5KX-5KJ
+                                          PICTURE S9(15)V99.
+               10  CSCAFIP-5HP-5HQ-5HV-5KZ
+                                          PICTURE S9(15)V99.
+               10  CSCAFIP-RBJ-NBJ        PICTURE S9(15)V99.
+               10  CSCAFIP-5IX-5YN-5IE    PICTURE S9(15)V99.
+               10  CSCAFIP-5LN-5LO-5LP-5LX-5LJ
+                                          PICTURE S9(15)V99.
+               10  CSCAFIP-5IP-5IQ-5IV-5LZ
+                                          PICTURE S9(15)V99.
