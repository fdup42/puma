@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  V2REJFIP  -  ENREGISTREMENT DE LA TABLE DES REJETS FISC       *
+      *  (comptes écartés du calcul PUMA, avec le motif du rejet)      *
+      *****************************************************************
+       01  V2REJFIP.
+           05  REJ-NO-CPT-INT      PICTURE         9(09).
+           05  REJ-ANNEE           PICTURE         9(04).
+           05  REJ-ORG             PICTURE         9(03).
+           05  REJ-CD-ERR          PICTURE         X(10).
+           05  REJ-PARAM1          PICTURE         X(15).
+           05  REJ-PARAM2          PICTURE         X(15).
+           05  FILLER              PICTURE         X(344).
