@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  V2RUBINC  -  ENREGISTREMENT DE LA TABLE DES RUBRIQUES FISC    *
+      *  NON RECONNUES PAR L'AIGUILLAGE DE CHARGEMENT-MONTANTS         *
+      *****************************************************************
+       01  V2RUBINC.
+           05  RUBINC-NO-CPT-INT   PICTURE         9(09).
+           05  RUBINC-ANNEE        PICTURE         9(04).
+           05  RUBINC-ORG          PICTURE         9(03).
+           05  RUBINC-TYP-MT-FISC  PICTURE         X(06).
+           05  RUBINC-MT-FISC      PICTURE         S9(13)V99
+                                   COMP-3.
+           05  FILLER              PICTURE         X(370).
