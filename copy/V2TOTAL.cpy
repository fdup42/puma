@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  V2TOTAL  -  ZONE DE COMMUNICATION GENERIQUE AVEC XBASE        *
+      *  (NB: l'article reste ouvert ; le programme appelant peut     *
+      *  ajouter d'autres rubriques 05 à la suite, ex: TOT-AREA)      *
+      *****************************************************************
+       01  V2TOTAL.
+           05  TOT-KEY-ASS         PICTURE         X(09).
+           05  TOT-KEY             PICTURE         X(04).
+           05  TOT-FILE            PICTURE         X(08).
+           05  TOT-FUNC            PICTURE         X(08).
+           05  TOT-PRP             PICTURE         X(08).
+           05  TOT-PRP-ASS         PICTURE         X(08).
+           05  TOT-SENS            PICTURE         X(01).
+           05  TOT-AIG-X           PICTURE         X(01).
+           05  TOT-LIKE            PICTURE         X(08).
+           05  TOT-STAT1           PICTURE         X(04).
+           05  TOT-ENDP            PICTURE         X(04).
+           05  TOT-STAT            PICTURE         X(04).
+           05  TOT-REFER           PICTURE         X(04).
+           05  TOT-MINI6           PICTURE         X(06).
