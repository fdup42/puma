@@ -0,0 +1,7 @@
+      *****************************************************************
+      *  DTFLIEN  -  ZONES DE LIAISON GENERIQUES DU MONITEUR TP        *
+      *****************************************************************
+       01  DTFLNK                  PICTURE         X(100).
+       01  DTFINP                  PICTURE         X(100).
+       01  DTFWRK                  PICTURE         X(100).
+       01  DTFCOM                  PICTURE         X(100).
