@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  V2FISC  -  ENREGISTREMENT DE LA TABLE FISC (1 RUBRIQUE)       *
+      *****************************************************************
+       01  V2FISC.
+           05  FISC-NO-CPT-INT     PICTURE         9(09).
+           05  FISC-ANNEE          PICTURE         9(04).
+           05  FISC-ORG            PICTURE         9(03).
+           05  FISC-TYP-MT-FISC    PICTURE         X(06).
+           05  FISC-MT-FISC        PICTURE         S9(13)V99
+                                   COMP-3.
+           05  FILLER              PICTURE         X(370).
