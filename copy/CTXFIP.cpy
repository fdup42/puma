@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  CTXFIP  -  ENREGISTREMENT DE LA TABLE DES TAUX ET SEUILS      *
+      *  DE CALCUL PUMA, PARAMETRABLE PAR ANNEE / ORGANISME            *
+      *****************************************************************
+       01  V2CTXFIP.
+           05  TX-ANNEE            PICTURE         9(04).
+           05  TX-ORG              PICTURE         9(03).
+           05  TX-ASS-MIN-REEL     PICTURE         9V999.
+           05  TX-ASS-MIN-MICRO    PICTURE         9V999.
+           05  TX-ABATTEMENT       PICTURE         9V999.
+           05  TX-PLAFOND-NB       PICTURE         9(02)V999.
+           05  TX-COTISATION       PICTURE         9V999.
+           05  TX-ELIG-AR          PICTURE         9V999.
+           05  TX-ELIG-SP          PICTURE         9V999.
+           05  FILLER              PICTURE         X(364).
