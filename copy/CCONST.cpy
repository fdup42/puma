@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  CCONST  -  CONSTANTES GENERALES COMMUNES AUX PROGRAMMES       *
+      *****************************************************************
+       01  CCONST-GENERALES.
+           05  CCONST-TRAITEMENT-OK    PICTURE         X(10)
+                                        VALUE           SPACE.
+           05  CCONST-OUI              PICTURE         X(01)
+                                        VALUE           "O".
+           05  CCONST-NON              PICTURE         X(01)
+                                        VALUE           "N".
