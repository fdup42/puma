@@ -20,7 +20,10 @@
       * Entrée:                                                        *
       *--------                                                        *
       *     OPTION DE TRAITEMENT : CSCAFIP-OPTION                      *
-      *     NUMERO COMPTE INTERNE: CSCAFIP-NO-CPT-INT                  *        
+      *       "C" = calcul normal (lecture de la table FISC)           *
+      *       "S" = simulation (rubriques passées en linkage,          *
+      *             cf CSCAFIP-SIMUL, aucune lecture de FISC)          *
+      *     NUMERO COMPTE INTERNE: CSCAFIP-NO-CPT-INT                  *
       *     ANNEE DES REVENUS    : CSCAFIP-ANNEE                       *
       *     CODE ORGANISME       : CSCAFIP-ORG                         *
       *                                                                *
@@ -32,13 +35,71 @@
       *     MT ASSIETTE  : CSCAFIP-MT-ASS-SOC                          *
       *     MT COTISATION: CSCAFIP-MT-COT                              *
       *     MT PASS      : CSCAFIP-MT-PASS                             *
+      *     DETAIL DU CALCUL (elements intermediaires AR/SP, abattement*
+      *     et plafond): CSCAFIP-DETAIL                                *
       *                                                                *
       ******************************************************************
       * JPO - Redmine 477758 - 07/2020 - Création.
       * Nouveautés:                                                    *
       * - Nouvelles formules de calcul des revenus SP et AR            *
       ******************************************************************
-       AUTHOR.             SAP-MONTPELLIER.                             
+      * MTX - Redmine 512340 - 03/2024 - Option de simulation.
+      * Ajout de l'option CSCAFIP-OPTION = "S" qui permet de fournir   *
+      * directement les rubriques/montants en linkage (CSCAFIP-SIMUL) *
+      * pour un calcul "à blanc" sans lecture de la table FISC.        *
+      * En plus des rubriques 2042 habituelles (1AA, 5NA, ...),        *
+      * l'appelant doit fournir dans CSCAFIP-SIMUL-RUB les 3 pseudo-   *
+      * rubriques normalement déduites de la table FISC : "NBPLDE"    *
+      * (nombre de déclarants, 1 ou 2), "DECL" (numéro du déclarant    *
+      * concerné, 1 ou 2) et "INDREG" (indicateur régime, 0 à 4) -     *
+      * sans elles, CONTROLE-DONNEES-FISC rejette la simulation        *
+      * (ERR-NBPLDE / ERR-DECL / ERR-INDREG) comme il le ferait pour   *
+      * un compte réel dont la table FISC serait incomplète.           *
+      ******************************************************************
+      * MTX - Redmine 512341 - 03/2024 - Détail du calcul en sortie.
+      * CSCAFIP-SORTIE expose désormais tous les éléments             *
+      * intermédiaires (abattement, plafond, calculs intermédiaires   *
+      * AR et SP) et pas seulement les montants finaux, via la        *
+      * nouvelle zone CSCAFIP-DETAIL.                                  *
+      ******************************************************************
+      * MTX - Redmine 512342 - 03/2024 - Trace des comptes rejetés.
+      * Les comptes écartés du calcul (table FISC vide, revenu AR ou   *
+      * SP hors seuil PUMA) sont désormais tracés dans la table des    *
+      * rejets FISC (cf V2REJFIP) via XBASE, en plus du code retour    *
+      * déjà renvoyé en linkage.                                       *
+      ******************************************************************
+      * MTX - Redmine 512343 - 03/2024 - Rubriques FISC non reconnues.
+      * L'aiguillage de CHARGEMENT-MONTANTS trace désormais dans la    *
+      * table des rubriques inconnues (V2RUBINC) toute rubrique FISC   *
+      * non prévue, au lieu de la perdre silencieusement.              *
+      ******************************************************************
+      * MTX - Redmine 512345 - 03/2024 - Taux et seuils paramétrables.
+      * Les taux et seuils auparavant en dur dans le programme         *
+      * (assiette minimum, abattement, plafond, taux de cotisation,    *
+      * seuils d'éligibilité AR/SP) sont désormais lus dans la table   *
+      * CTXFIP, paramétrable par ANNEE / ORGANISME, avec repli sur les *
+      * valeurs historiques si la table n'est pas alimentée.           *
+      ******************************************************************
+      * MTX - Redmine 512346 - 03/2024 - Ventilation par déclarant.
+      * CSCAFIP-SORTIE expose désormais l'assiette et la cotisation    *
+      * de chaque déclarant (CSCAFIP-MT-ASS-SOC-2-D1/-D2 et            *
+      * CSCAFIP-MT-COT-D1/-D2), chacune exonérée indépendamment selon  *
+      * son propre revenu de remplacement (W-REV-RR-1/-2), en plus des *
+      * montants globaux déjà renvoyés.                                *
+      ******************************************************************
+      * MTX - Redmine 512347 - 03/2024 - Motif d'exonération.
+      * CSCAFIP-SORTIE expose désormais le motif pour lequel la        *
+      * cotisation est ramenée à zéro (CSCAFIP-CD-EXO et ses variantes *
+      * par déclarant CSCAFIP-CD-EXO-D1/-D2) : revenu de remplacement, *
+      * assiette nulle, ou revenu AR/SP hors seuil PUMA.                *
+      ******************************************************************
+      * MTX - Redmine 512349 - 03/2024 - Cache du PASS.
+      * RECHERCHE-PASS conserve désormais en mémoire le dernier PASS   *
+      * obtenu pour un couple ANNEE/ORGANISME, afin d'éviter un appel   *
+      * SBAR01 pour chaque compte lorsque plusieurs comptes consécutifs *
+      * relèvent de la même ANNEE/ORGANISME.                            *
+      ******************************************************************
+       AUTHOR.             SAP-MONTPELLIER.
        ENVIRONMENT DIVISION.                                                    
        CONFIGURATION       SECTION.                                             
        SOURCE-COMPUTER.                                                         
@@ -74,10 +135,27 @@ U                          UNIX.
                                    VALUE           "SCA19P1010".
            05  ERR-REVENU-AR       PICTURE         X(10)       
                                    VALUE           "SCA19P1011".       
-           05  ERR-INDREG          PICTURE         X(10)       
-                                   VALUE           "SCA19P1012".               
-      *****************************************************************       
-      * MONTANTS pour CALCUL DES ASSIETTES                            *     
+           05  ERR-INDREG          PICTURE         X(10)
+                                   VALUE           "SCA19P1012".
+           05  ERR-SIMUL-NB        PICTURE         X(10)
+                                   VALUE           "SCA19P1013".
+      *****************************************************************
+      * MTX - 03/2024 - GESTION DES CODES D'EXONERATION DE COTISATION *
+      * (motif pour lequel la cotisation est ramenée à zéro)          *
+      *****************************************************************
+       01  W-EXO-SCA19P.
+           05  EXO-AUCUNE          PICTURE         X(10)
+                                   VALUE           SPACE.
+           05  EXO-REV-AR-SEUIL    PICTURE         X(10)
+                                   VALUE           "EXO-AR".
+           05  EXO-REV-SP-SEUIL    PICTURE         X(10)
+                                   VALUE           "EXO-SP".
+           05  EXO-RR              PICTURE         X(10)
+                                   VALUE           "EXO-RR".
+           05  EXO-ASSIETTE-NULLE  PICTURE         X(10)
+                                   VALUE           "EXO-ASS".
+      *****************************************************************
+      * MONTANTS pour CALCUL DES ASSIETTES                            *
       *****************************************************************
       * (386 rubriques référencées)
        01  W-MT-RUB. 
@@ -476,9 +554,27 @@ U                          UNIX.
            03  W-REV-AR            PICTURE         S9(15). 
            03  W-REV-RR-1          PICTURE         S9(15). 
            03  W-REV-RR-2          PICTURE         S9(15). 
-           03  W-ASS-SOC           PICTURE         S9(15). 
-           03  W-ASS-SOC-2         PICTURE         S9(15). 
-           03  W-COT               PICTURE         S9(15). 
+           03  W-ASS-SOC           PICTURE         S9(15).
+           03  W-ASS-SOC-2         PICTURE         S9(15).
+           03  W-COT               PICTURE         S9(15).
+      * MTX - 03/2024 - cotisation foyer avant annulation pour revenu de
+      * remplacement, utilisée pour ventiler la cotisation par déclarant
+      * par complément exact plutôt que par deux arrondis indépendants.
+           03  W-COT-BASE          PICTURE         S9(15).
+      * MTX - 03/2024 - assiette/cotisation ventilées par déclarant
+           03  W-ASS-SOC-2-1       PICTURE         S9(15).
+           03  W-ASS-SOC-2-2       PICTURE         S9(15).
+           03  W-COT-1             PICTURE         S9(15).
+           03  W-COT-2             PICTURE         S9(15).
+      * MTX - 03/2024 - revenu AR/SP propre à chaque déclarant (hors
+      * partie commune du foyer), pour ventiler l'assiette au prorata
+      * du revenu réellement apporté par chacun.
+           03  W-REV-AR-1          PICTURE         S9(15).
+           03  W-REV-AR-2          PICTURE         S9(15).
+           03  W-REV-SP-1          PICTURE         S9(15).
+           03  W-REV-SP-2          PICTURE         S9(15).
+           03  W-REV-TOTAL-1       PICTURE         S9(15).
+           03  W-REV-TOTAL-2       PICTURE         S9(15).
            03  W-PASS              PICTURE         9(7).
            03  W-ABATTEMENT        PICTURE         9(7).
            03  W-PLAFOND           PICTURE         9(7).
@@ -535,6 +631,29 @@ U                          UNIX.
                88 FISC-NON-VIDE    VALUE 1.
       *
       *****************************************************************
+      * MTX - 03/2024 - Cache du PASS par ANNEE / ORGANISME, pour      *
+      * éviter un appel SBAR01 pour chaque compte d'une même ANNEE /   *
+      * ORGANISME (cf RECHERCHE-PASS).                                 *
+      *****************************************************************
+       01  W-CACHE-PASS.
+           05  CACHE-PASS-INDIC    PICTURE         9(1)
+                                   VALUE           0.
+               88  PASS-EN-CACHE                   VALUE 1.
+           05  CACHE-PASS-ANNEE    PICTURE         9(04).
+           05  CACHE-PASS-ORG      PICTURE         9(03).
+           05  CACHE-PASS-VALEUR   PICTURE         9(07).
+      *
+      *****************************************************************
+      * MTX - 03/2024 - Clé de recherche CTXFIP (ANNEE/ORGANISME),     *
+      * cadrée à droite et cadrée de zéros sur la largeur exacte de    *
+      * TOT-KEY-ASS/TOT-KEY, comme le fait déjà PREP-LECTURE-FISC pour *
+      * la clé compte/année.                                           *
+      *****************************************************************
+       01  W-CLE-TAUX.
+           05  W-CLE-TAUX-ANNEE    PICTURE         9(09).
+           05  W-CLE-TAUX-ORG      PICTURE         9(04).
+      *
+      *****************************************************************
       * COPY des constantes:                                          *
       *****************************************************************
            COPY    CCONST.
@@ -543,8 +662,29 @@ U                          UNIX.
       * COPY table FISC                                               *
       *****************************************************************       
            COPY    V2FISC.
-      *                                                                       
-      *****************************************************************       
+      *
+      *****************************************************************
+      * COPY table des rejets FISC (comptes écartés du calcul)        *
+      *****************************************************************
+           COPY    V2REJFIP.
+      *
+      *****************************************************************
+      * COPY table des rubriques FISC non reconnues                   *
+      *****************************************************************
+           COPY    V2RUBINC.
+      *
+      *****************************************************************
+      * COPY motifs de rejet communs à tous les SCA-nn-P               *
+      *****************************************************************
+           COPY    CMOTIFP.
+      *
+      *****************************************************************
+      * COPY table des taux et seuils de calcul (parametrable par     *
+      * ANNEE / ORGANISME)                                             *
+      *****************************************************************
+           COPY    CTXFIP.
+      *
+      *****************************************************************
       * COPY XBASE                                                    *
       *****************************************************************       
            COPY    V2TOTAL.                                                     
@@ -580,28 +720,43 @@ U                          UNIX.
       *---------------------------------------------------------------*
       * Recherche du PASS utilisé pour les calculs                    *
       *---------------------------------------------------------------*
-        IF CSCAFIP-CD-RET = CCONST-TRAITEMENT-OK      
+        IF CSCAFIP-CD-RET = CCONST-TRAITEMENT-OK
            PERFORM   RECHERCHE-PASS
         END-IF
       *
       *---------------------------------------------------------------*
-      * Lecture table FISC pour récupération de l'ensemble des        *
-      * rubriques et montants du compte traité pour l'année traitée   *
+      * MTX - 03/2024 - Recherche des taux et seuils applicables      *
+      * (table CTXFIP paramétrable par ANNEE / ORGANISME)              *
+      *---------------------------------------------------------------*
+        IF CSCAFIP-CD-RET = CCONST-TRAITEMENT-OK
+           PERFORM   PREP-LECTURE-TAUX
+           PERFORM   LECTURE-TAUX
+        END-IF
+      *
+      *---------------------------------------------------------------*
+      * Alimentation des rubriques et montants du compte traité :     *
+      * soit par lecture de la table FISC (option "C"), soit par      *
+      * simulation à partir des valeurs fournies en linkage (option   *
+      * "S", cf CSCAFIP-SIMUL) sans aucune lecture de FISC.           *
       *---------------------------------------------------------------*
         IF CSCAFIP-CD-RET = CCONST-TRAITEMENT-OK
-           PERFORM PREP-LECTURE-FISC
+           IF CSCAFIP-SIMULATION
+              PERFORM CHARGEMENT-SIMULATION
+           ELSE
+              PERFORM PREP-LECTURE-FISC
       *
-           PERFORM LECTURE-FISC
+              PERFORM LECTURE-FISC
       *
-           PERFORM UNTIL TOT-STAT  = "MRNF"
-                      OR TOT-REFER = "END."
-      *       Chargement des valeurs de donnée lues dans la 
-      *       variable de working correspondante
-              PERFORM   CHARGEMENT-MONTANTS
+              PERFORM UNTIL TOT-STAT  = "MRNF"
+                         OR TOT-REFER = "END."
+      *          Chargement des valeurs de donnée lues dans la
+      *          variable de working correspondante
+                 PERFORM   CHARGEMENT-MONTANTS
       *
-      *       Lecture suivante de la table FISC
-              PERFORM  LECTURE-FISC
-           END-PERFORM
+      *          Lecture suivante de la table FISC
+                 PERFORM  LECTURE-FISC
+              END-PERFORM
+           END-IF
         END-IF
       *
       *---------------------------------------------------------------*
@@ -611,6 +766,13 @@ U                          UNIX.
            PERFORM CONTROLE-DONNEES-FISC
         END-IF
       *
+      * MTX - 03/2024 - trace du rejet (table FISC vide pour le compte)
+      * (pas de trace en simulation : aucune ligne FISC réelle en jeu)
+        IF CSCAFIP-CD-RET = ERR-FISC-VIDE
+        AND NOT CSCAFIP-SIMULATION
+           PERFORM TRACE-REJET-FISC
+        END-IF
+      *
       *---------------------------------------------------------------*
       * Calcul du revenu AR (autres revenus)
       *---------------------------------------------------------------*
@@ -618,6 +780,14 @@ U                          UNIX.
            PERFORM CALCUL-REV-AR
         END-IF
       *
+      * MTX - 03/2024 - trace du rejet (revenu AR hors seuil PUMA)
+      * (pas de trace en simulation : montants fictifs, pas de compte
+      * réellement à écarter du calcul)
+        IF CSCAFIP-CD-RET = ERR-REVENU-AR
+        AND NOT CSCAFIP-SIMULATION
+           PERFORM TRACE-REJET-FISC
+        END-IF
+      *
       *---------------------------------------------------------------*
       * Calcul du revenu SP (Salaire et pensions)
       *---------------------------------------------------------------*
@@ -625,6 +795,14 @@ U                          UNIX.
            PERFORM CALCUL-REV-SP
         END-IF
       *
+      * MTX - 03/2024 - trace du rejet (revenu SP hors seuil PUMA)
+      * (pas de trace en simulation : montants fictifs, pas de compte
+      * réellement à écarter du calcul)
+        IF CSCAFIP-CD-RET = ERR-REVENU-SP
+        AND NOT CSCAFIP-SIMULATION
+           PERFORM TRACE-REJET-FISC
+        END-IF
+      *
       *---------------------------------------------------------------*
       * Calcul du revenu RR (Revenu de remplacement)
       *---------------------------------------------------------------*
@@ -667,9 +845,10 @@ U                          UNIX.
       *****************************************************************
        INITIALISATION. 
       *---------------      
-        INITIALIZE W-MT-RUB W-CALCUL W-FLAG   
-        INITIALIZE CSCAFIP-SORTIE                               
+        INITIALIZE W-MT-RUB W-CALCUL W-FLAG
+        INITIALIZE CSCAFIP-SORTIE
         MOVE CCONST-TRAITEMENT-OK TO CSCAFIP-CD-RET
+        MOVE MOTIF-REJ-AUCUN      TO CSCAFIP-CD-REJET
         .
       *****************************************************************
       * Controle des zones passées par le programme appelant          *
@@ -677,11 +856,11 @@ U                          UNIX.
         CONTROLE-PARAM. 
       * --------------
       *
-      * Contrôle OPTION de traitement:                 
-        IF NOT CSCAFIP-CALCUL   
-           MOVE ERR-OPTION          TO CSCAFIP-CD-RET    
+      * Contrôle OPTION de traitement:
+        IF NOT CSCAFIP-CALCUL AND NOT CSCAFIP-SIMULATION
+           MOVE ERR-OPTION          TO CSCAFIP-CD-RET
            MOVE CSCAFIP-OPTION      TO CSCAFIP-PARAM1
-        END-IF                                                      
+        END-IF
       *                                                              
       * Contrôle COMPTE:                                             
         IF CSCAFIP-CD-RET = CCONST-TRAITEMENT-OK
@@ -706,16 +885,39 @@ U                          UNIX.
         AND ( CSCAFIP-ORG NOT NUMERIC   
            OR CSCAFIP-ORG NOT > 0  
             )
-           MOVE ERR-ORG             TO CSCAFIP-CD-RET                
+           MOVE ERR-ORG             TO CSCAFIP-CD-RET
            MOVE CSCAFIP-ORG         TO CSCAFIP-PARAM1
         END-IF
+      *
+      * Contrôle nombre de rubriques de simulation (CSCAFIP-SIMUL-RUB
+      * n'est dimensionnée que pour 200 occurrences) :
+        IF CSCAFIP-CD-RET = CCONST-TRAITEMENT-OK
+        AND CSCAFIP-SIMULATION
+        AND CSCAFIP-SIMUL-NB > 200
+           MOVE ERR-SIMUL-NB        TO CSCAFIP-CD-RET
+           MOVE CSCAFIP-SIMUL-NB    TO CSCAFIP-PARAM1
+        END-IF
         .
       *****************************************************************        
       * Recherche PASS via le sous programme existant SBAR01          *
       * (nb: PASS identique entre TI/FS/PUMA)                         *
       *****************************************************************        
-        RECHERCHE-PASS.                                                         
-      * --------------      
+        RECHERCHE-PASS.
+      * --------------
+        IF  PASS-EN-CACHE
+        AND CACHE-PASS-ANNEE = CSCAFIP-ANNEE
+        AND CACHE-PASS-ORG   = CSCAFIP-ORG
+           MOVE CACHE-PASS-VALEUR TO W-PASS
+        ELSE
+           PERFORM APPEL-SBAR01
+        END-IF
+        .
+      *****************************************************************
+      * MTX - 03/2024 - Appel effectif de SBAR01, réservé aux ANNEE /  *
+      * ORGANISME non encore présents dans le cache PASS.              *
+      *****************************************************************
+       APPEL-SBAR01.
+      *-------------
         INITIALIZE WSS-CBAR01
         MOVE CSCAFIP-ORG       TO CBAR01-E-ORG
         MOVE CSCAFIP-ANNEE     TO CBAR01-E-ANNEE
@@ -725,16 +927,70 @@ U                          UNIX.
                                   DTFINP
                                   DTFWRK
                                   DTFCOM
-      *                              
-        IF CBAR01-S-CDRET NOT = 0 
+      *
+        IF CBAR01-S-CDRET NOT = 0
           MOVE ERR-APPEL-SBAR01 TO CSCAFIP-CD-RET
           MOVE CBAR01-S-CDRET   TO CSCAFIP-PARAM1
         ELSE
           MOVE CBAR01-S-PLAF-SECU (1) TO W-PASS
+          MOVE CSCAFIP-ANNEE          TO CACHE-PASS-ANNEE
+          MOVE CSCAFIP-ORG            TO CACHE-PASS-ORG
+          MOVE W-PASS                 TO CACHE-PASS-VALEUR
+          SET PASS-EN-CACHE           TO TRUE
         END-IF
         .
-      *****************************************************************        
-      * INITIALISATION DE LA LECTURE DE LA TABLE FISC                 *      
+      *****************************************************************
+      * MTX - 03/2024 - Recherche des taux et seuils de calcul PUMA   *
+      * (table CTXFIP) applicables à l'ANNEE / ORGANISME traité.       *
+      *****************************************************************
+       PREP-LECTURE-TAUX.
+      *------------------
+        MOVE SPACE              TO V2TOTAL TOT-MINI6
+        MOVE CSCAFIP-ANNEE      TO W-CLE-TAUX-ANNEE
+        MOVE CSCAFIP-ORG        TO W-CLE-TAUX-ORG
+        MOVE W-CLE-TAUX-ANNEE   TO TOT-KEY-ASS
+        MOVE W-CLE-TAUX-ORG     TO TOT-KEY
+        .
+      *****************************************************************
+      * LECTURE TABLE CTXFIP, avec repli sur les valeurs par défaut si *
+      * aucune ligne n'est paramétrée pour l'ANNEE / ORGANISME donné.  *
+      *****************************************************************
+       LECTURE-TAUX.
+      *-------------
+        MOVE "ANNEE-CLE"        TO TOT-PRP-ASS.
+        MOVE "ORG-CLE"          TO TOT-PRP.
+        MOVE "V"                TO TOT-SENS.
+        MOVE "TAUXFIP"          TO TOT-FILE.
+        MOVE "READS"            TO TOT-FUNC.
+        MOVE "S"                TO TOT-AIG-X.
+        MOVE SPACE              TO TOT-LIKE.
+        MOVE "MRNF"             TO TOT-STAT1.
+        MOVE "RLSE"             TO TOT-ENDP.
+      *
+        PERFORM     APPEL-XBASE
+      *
+        IF TOT-STAT = "****"
+           MOVE TOT-AREA        TO V2CTXFIP
+        ELSE
+           PERFORM   CHARGEMENT-TAUX-DEFAUT
+        END-IF
+        .
+      *****************************************************************
+      * Valeurs par défaut des taux et seuils, utilisées lorsque la    *
+      * table CTXFIP n'est pas paramétrée pour l'ANNEE / ORGANISME.    *
+      *****************************************************************
+       CHARGEMENT-TAUX-DEFAUT.
+      *-----------------------
+        MOVE 0.115              TO TX-ASS-MIN-REEL
+        MOVE 0.200              TO TX-ASS-MIN-MICRO
+        MOVE 0.500              TO TX-ABATTEMENT
+        MOVE 8.000              TO TX-PLAFOND-NB
+        MOVE 0.065              TO TX-COTISATION
+        MOVE 0.500              TO TX-ELIG-AR
+        MOVE 0.200              TO TX-ELIG-SP
+        .
+      *****************************************************************
+      * INITIALISATION DE LA LECTURE DE LA TABLE FISC                 *
       *****************************************************************        
        PREP-LECTURE-FISC.                                                            
       *-----------------      
@@ -784,8 +1040,9 @@ U                          UNIX.
       *
            IF FISC-VIDE
               MOVE ERR-FISC-VIDE      TO CSCAFIP-CD-RET
-              MOVE CSCAFIP-NO-CPT-INT TO CSCAFIP-PARAM1         
+              MOVE CSCAFIP-NO-CPT-INT TO CSCAFIP-PARAM1
               MOVE CSCAFIP-ANNEE      TO CSCAFIP-PARAM2
+              MOVE MOTIF-REJ-FISC-VIDE TO CSCAFIP-CD-REJET
            END-IF
       *
         END-IF
@@ -830,6 +1087,26 @@ U                          UNIX.
         END-IF
         .
       *****************************************************************
+      * MTX - 03/2024 - Trace des comptes rejetés (table des rejets   *
+      * FISC) : alimentée pour les rejets FISC vide, revenu AR et     *
+      * revenu SP hors seuil PUMA.                                    *
+      *****************************************************************
+       TRACE-REJET-FISC.
+      *-----------------
+        MOVE SPACE              TO V2TOTAL TOT-MINI6
+        INITIALIZE V2REJFIP
+        MOVE CSCAFIP-NO-CPT-INT TO REJ-NO-CPT-INT
+        MOVE CSCAFIP-ANNEE      TO REJ-ANNEE
+        MOVE CSCAFIP-ORG        TO REJ-ORG
+        MOVE CSCAFIP-CD-RET     TO REJ-CD-ERR
+        MOVE CSCAFIP-PARAM1     TO REJ-PARAM1
+        MOVE CSCAFIP-PARAM2     TO REJ-PARAM2
+        MOVE V2REJFIP           TO TOT-AREA
+        MOVE "REJFIP"           TO TOT-FILE
+        MOVE "WRITES"           TO TOT-FUNC
+        PERFORM APPEL-XBASE
+        .
+      *****************************************************************
       * Calcul du revenu AR (Autres Revenus) --> DSF_OBDE_F_001552    *
       *                                      --> DSF_ODBE_F_001994    *
       *****************************************************************
@@ -837,7 +1114,60 @@ U                          UNIX.
       *-------------
       *
         PERFORM CALCUL-ELEMENTS-REV-AR
-
+      *
+      *----------------------------------------------------------------
+      * MTX - 03/2024 - Revenu AR calculé pour chaque déclarant selon  *
+      * ses propres rubriques (hors partie commune du foyer, qui       *
+      * n'est imputable ni davantage à l'un ni à l'autre), afin de     *
+      * ventiler l'assiette/cotisation au prorata dans                *
+      * CALCUL-COTISATIONS plutôt que par une simple moitié.           *
+      *----------------------------------------------------------------
+        COMPUTE W-REV-AR-1 ROUNDED =
+                            3VJ
+                          + 5HY
+                          + 5ND*(1 - 0.50)
+                          + 5NW*(1 - 0.50)
+                          + 5NG*(1 - 0.71)
+                          + 5NJ*(1 - 0.71)
+                          + V-5NA-5NK-5NM-5KM-5NY-5NZ
+                          + V-5KQ-5KR-5NX-5IU-5NQ-5NR
+                          + 5NE
+                          + 5TF
+                          + V-5KY-5JU
+                          + V-5KV-5KW
+                          + 5TC
+                          + 5QJ
+                          + 5SO
+                          + 5SV
+                          + V-5HR-5HS
+        IF NBPLDE = 2
+           COMPUTE W-REV-AR-2 ROUNDED =
+                               3VK
+                             + 5IY
+                             + 5OD*(1 - 0.50)
+                             + 5OW*(1 - 0.50)
+                             + 5OG*(1 - 0.71)
+                             + 5OJ*(1 - 0.71)
+                             + V-5OA-5OK-5OM-5LM-5OY-5OZ
+                             + V-5LQ-5LR-5OX-5RZ-5OQ-5OR
+                             + 5OE
+                             + 5UF
+                             + V-5LY-5LD-5LV-5LW
+                             + 5UC
+                             + 5RJ
+                             + 5NT
+                             + 5SW
+                             + V-5IR-5IS
+        ELSE
+           MOVE 0 TO W-REV-AR-2
+        END-IF
+        IF W-REV-AR-1 < 0
+           MOVE 0 TO W-REV-AR-1
+        END-IF
+        IF W-REV-AR-2 < 0
+           MOVE 0 TO W-REV-AR-2
+        END-IF
+      *
         IF DECL = 1
            COMPUTE W-REV-AR  ROUNDED = 
                                3VJ
@@ -913,9 +1243,17 @@ U                          UNIX.
       * Si Revenu AR <= PASS * 0.50 --> non éligible PUMA 
       * DSF_ODBE_F_004983 
       *----------------------------------------------------------------
-        IF W-REV-AR <= W-PASS * 0.50
-          MOVE ERR-REVENU-AR TO CSCAFIP-CD-RET    
-        END-IF             
+        IF W-REV-AR <= W-PASS * TX-ELIG-AR
+          MOVE ERR-REVENU-AR      TO CSCAFIP-CD-RET
+          MOVE CSCAFIP-NO-CPT-INT TO CSCAFIP-PARAM1
+          MOVE CSCAFIP-ANNEE      TO CSCAFIP-PARAM2
+          MOVE EXO-REV-AR-SEUIL   TO CSCAFIP-CD-EXO
+          MOVE EXO-REV-AR-SEUIL   TO CSCAFIP-CD-EXO-D1
+          MOVE MOTIF-REJ-REV-AR   TO CSCAFIP-CD-REJET
+          IF NBPLDE = 2
+             MOVE EXO-REV-AR-SEUIL TO CSCAFIP-CD-EXO-D2
+          END-IF
+        END-IF
       *
       * Pas de montant négatif
       *----------------------------------------------------------------
@@ -930,7 +1268,73 @@ U                          UNIX.
        CALCUL-REV-SP.
       *--------------
         PERFORM CALCUL-ELEMENTS-REV-SP
-       
+      *
+      *----------------------------------------------------------------
+      * MTX - 03/2024 - Revenu SP calculé pour chaque déclarant selon  *
+      * ses propres rubriques, pour la ventilation de l'assiette dans  *
+      * CALCUL-COTISATIONS (cf CALCUL-REV-AR).                          *
+      *----------------------------------------------------------------
+        COMPUTE W-REV-SP-1 ROUNDED = 1AJ
+                                    + V-RAJ-NAJ
+                                    + DAJ / 4
+                                    + EAJ / 4
+                                    + 1GB + 1AA + 1GF + 1GG
+                                    + 1TP + 1PM + 1AQ
+                                    + 1TT + 1TZ + 1DY + 1SM
+                                    + 5TA * (1 - 0.71)
+                                    + 5TB * (1 - 0.50)
+                                    + 5TE * (1 - 0.34)
+                                    + 5HD
+                                    + (5XA + 5XB) * 0.13
+                                    + 5HW - 5XO
+                                    + 5HH + 5HB + 5HC
+                                    + 5HI + 5HM + 5HZ
+                                    + 5XT + 5XV
+                                    + V-5HX-5XN-5HE
+                                    + 5HA
+                                    + V-5KN-5KO-5KP-5KX-5KJ
+                                    + 5KB + 5KC + 5KH + 5KI
+                                    + 5UI + 5KE
+                                    + V-5HP-5HQ-5HV-5KZ
+                                    + 5QB + 5QC + 5QH
+                                    + 5QI + 5QL + 5QM
+                                    + 5QA + 5QD
+        IF NBPLDE = 2
+           COMPUTE W-REV-SP-2 ROUNDED = 1BJ
+                                       + V-RBJ-NBJ
+                                       + DBJ / 4
+                                       + EBJ / 4
+                                       + 1HB + 1BA + 1HF + 1HG
+                                       + 1UP + 1QM + 1BQ
+                                       + 1UT + 1EY + 1DN
+                                       + 5UA * (1 - 0.71)
+                                       + 5UB * (1 - 0.5)
+                                       + 5UE * (1 - 0.34)
+                                       + 5ID
+                                       + (5YA + 5YB) * 0.13
+                                       + 5IW - 5YO
+                                       + 5IB + 5IC + 5IH
+                                       + 5II + 5IM + 5IZ
+                                       + 5XU + 5XW
+                                       + V-5IX-5YN-5IE
+                                       + 5IA
+                                       + V-5LN-5LO-5LP-5LX-5LJ
+                                       + 5LB + 5LC + 5LH
+                                       + 5LI + 5LE + 5VI
+                                       + V-5IP-5IQ-5IV-5LZ
+                                       + 5RB + 5RC + 5RH
+                                       + 5RI + 5RL + 5RM
+                                       + 5RD + 5RA
+        ELSE
+           MOVE 0 TO W-REV-SP-2
+        END-IF
+        IF W-REV-SP-1 < 0
+           MOVE 0 TO W-REV-SP-1
+        END-IF
+        IF W-REV-SP-2 < 0
+           MOVE 0 TO W-REV-SP-2
+        END-IF
+      *
         IF DECL = 1
            COMPUTE W-REV-SP  ROUNDED = 1AJ 
                                      + V-RAJ-NAJ 
@@ -989,8 +1393,16 @@ U                          UNIX.
       * Si Revenu SP > PASS * 20% --> non éligible PUMA 
       * DSF_ODBE_F_001995 
       *----------------------------------------------------------------
-        IF W-REV-SP > W-PASS * 0.20
-          MOVE ERR-REVENU-SP TO CSCAFIP-CD-RET    
+        IF W-REV-SP > W-PASS * TX-ELIG-SP
+          MOVE ERR-REVENU-SP      TO CSCAFIP-CD-RET
+          MOVE CSCAFIP-NO-CPT-INT TO CSCAFIP-PARAM1
+          MOVE CSCAFIP-ANNEE      TO CSCAFIP-PARAM2
+          MOVE EXO-REV-SP-SEUIL   TO CSCAFIP-CD-EXO
+          MOVE EXO-REV-SP-SEUIL   TO CSCAFIP-CD-EXO-D1
+          MOVE MOTIF-REJ-REV-SP   TO CSCAFIP-CD-REJET
+          IF NBPLDE = 2
+             MOVE EXO-REV-SP-SEUIL TO CSCAFIP-CD-EXO-D2
+          END-IF
         END-IF
       *
       * Pas de montant négatif
@@ -1036,9 +1448,9 @@ U                          UNIX.
            WHEN 2
            WHEN 3
            WHEN 4
-              COMPUTE W-ASS-MIN ROUNDED = W-PASS * 0.115
+              COMPUTE W-ASS-MIN ROUNDED = W-PASS * TX-ASS-MIN-REEL
            WHEN 0
-              COMPUTE W-ASS-MIN ROUNDED = W-PASS * 0.20
+              COMPUTE W-ASS-MIN ROUNDED = W-PASS * TX-ASS-MIN-MICRO
         END-EVALUATE
       *
       * Pas de montant négatif
@@ -1052,8 +1464,8 @@ U                          UNIX.
       *****************************************************************
        CALCUL-ASSIETTE.
       *---------------
-        COMPUTE W-ABATTEMENT ROUNDED = W-PASS * 0.5
-        COMPUTE W-PLAFOND    ROUNDED = W-PASS * 8
+        COMPUTE W-ABATTEMENT ROUNDED = W-PASS * TX-ABATTEMENT
+        COMPUTE W-PLAFOND    ROUNDED = W-PASS * TX-PLAFOND-NB
         IF W-REV-AR < W-PLAFOND
            COMPUTE W-ASS-SOC    = W-REV-AR  - W-ABATTEMENT
         ELSE
@@ -1064,15 +1476,15 @@ U                          UNIX.
         IF INDREG = 1 OR 2 OR 3 OR 4
            IF W-REV-SP > W-ASS-MIN
               COMPUTE W-ASS-SOC-2  = W-ASS-SOC
-                                   * (1 - W-REV-SP  / (0.2 * W-PASS))
+                       * (1 - W-REV-SP  / (TX-ELIG-SP * W-PASS))
            ELSE
               COMPUTE W-ASS-SOC-2  = W-ASS-SOC
-                                   * (1 - W-ASS-MIN / (0.2 * W-PASS))
+                       * (1 - W-ASS-MIN / (TX-ELIG-SP * W-PASS))
            END-IF
         END-IF
         IF INDREG = 0
               COMPUTE W-ASS-SOC-2  = W-ASS-SOC
-                                   * (1 - W-REV-SP  / (0.2 * W-PASS))
+                       * (1 - W-REV-SP  / (TX-ELIG-SP * W-PASS))
         END-IF
       *
       * Pas de montant négatif
@@ -1090,9 +1502,10 @@ U                          UNIX.
       *****************************************************************
        CALCUL-COTISATIONS.
       *------------------     
-        COMPUTE W-COT ROUNDED = W-ASS-SOC-2 * 0.065
+        COMPUTE W-COT ROUNDED = W-ASS-SOC-2 * TX-COTISATION
+        MOVE W-COT                TO W-COT-BASE
       *
-      * Pas de cotisation si revenu de remplacement supérieur à 0          
+      * Pas de cotisation si revenu de remplacement supérieur à 0
       *----------------------------------------------------------------
         IF  NBPLDE = 1
         AND W-REV-RR-1 > 0
@@ -1110,6 +1523,101 @@ U                          UNIX.
         IF W-COT < 0
            MOVE 0      TO W-COT
         END-IF
+      *
+      *----------------------------------------------------------------
+      * MTX - 03/2024 - Ventilation de l'assiette et de la cotisation *
+      * par déclarant : l'assiette du foyer (W-ASS-SOC-2) est répartie *
+      * au prorata du revenu AR + SP propre à chacun (W-REV-AR-n /     *
+      * W-REV-SP-n, calculés dans CALCUL-REV-AR / CALCUL-REV-SP) et    *
+      * non par une simple moitié, afin de distinguer le déclarant     *
+      * dont le revenu a réellement généré l'assiette (foyer où un    *
+      * seul des deux conjoints a des revenus, par exemple) ; chaque   *
+      * déclarant est ensuite exonéré indépendamment selon son propre *
+      * revenu de remplacement (W-REV-RR-1/-2), au lieu d'exonérer     *
+      * tout le foyer dès que l'un des deux perçoit un revenu de       *
+      * remplacement.                                                  *
+      *----------------------------------------------------------------
+        IF NBPLDE = 2
+           COMPUTE W-REV-TOTAL-1 = W-REV-AR-1 + W-REV-SP-1
+           COMPUTE W-REV-TOTAL-2 = W-REV-AR-2 + W-REV-SP-2
+           IF W-REV-TOTAL-1 < 0
+              MOVE 0 TO W-REV-TOTAL-1
+           END-IF
+           IF W-REV-TOTAL-2 < 0
+              MOVE 0 TO W-REV-TOTAL-2
+           END-IF
+           IF W-REV-TOTAL-1 + W-REV-TOTAL-2 > 0
+              COMPUTE W-ASS-SOC-2-1 ROUNDED =
+                      W-ASS-SOC-2 * W-REV-TOTAL-1
+                      / (W-REV-TOTAL-1 + W-REV-TOTAL-2)
+           ELSE
+              COMPUTE W-ASS-SOC-2-1 ROUNDED = W-ASS-SOC-2 / 2
+           END-IF
+           COMPUTE W-ASS-SOC-2-2 = W-ASS-SOC-2 - W-ASS-SOC-2-1
+        ELSE
+           MOVE W-ASS-SOC-2 TO W-ASS-SOC-2-1
+           MOVE 0           TO W-ASS-SOC-2-2
+        END-IF
+      *
+      * MTX - 03/2024 - W-COT-2 dérivé par complément exact de W-COT-1
+      * (et non par son propre arrondi indépendant) afin que les deux
+      * cotisations par déclarant somment toujours exactement à la
+      * cotisation du foyer avant exonération pour revenu de remplacement
+      * (cf la même technique déjà utilisée pour W-ASS-SOC-2-2 ci-dessus).
+        COMPUTE W-COT-1 ROUNDED = W-ASS-SOC-2-1 * TX-COTISATION
+        IF NBPLDE = 2
+           COMPUTE W-COT-2 = W-COT-BASE - W-COT-1
+        ELSE
+           MOVE 0 TO W-COT-2
+        END-IF
+      *
+        IF W-REV-RR-1 > 0
+           MOVE 0 TO W-ASS-SOC-2-1 W-COT-1
+        END-IF
+      *
+        IF NBPLDE = 2
+           IF W-REV-RR-2 > 0
+              MOVE 0 TO W-ASS-SOC-2-2 W-COT-2
+           END-IF
+        END-IF
+      *
+      *----------------------------------------------------------------
+      * MTX - 03/2024 - Motif d'exonération de la cotisation (foyer et *
+      * par déclarant) : revenu de remplacement ou assiette nulle.     *
+      * (le motif "revenu AR/SP hors seuil" est positionné en amont,   *
+      * dans CALCUL-REV-AR / CALCUL-REV-SP, avant même ce calcul)      *
+      *----------------------------------------------------------------
+        IF CSCAFIP-CD-EXO = EXO-AUCUNE
+        AND W-COT = 0
+           IF W-REV-RR-1 > 0 OR (NBPLDE = 2 AND W-REV-RR-2 > 0)
+              MOVE EXO-RR             TO CSCAFIP-CD-EXO
+           ELSE
+              IF W-ASS-SOC-2 NOT > 0
+                 MOVE EXO-ASSIETTE-NULLE TO CSCAFIP-CD-EXO
+              END-IF
+           END-IF
+        END-IF
+      *
+        IF W-COT-1 = 0
+           IF W-REV-RR-1 > 0
+              MOVE EXO-RR             TO CSCAFIP-CD-EXO-D1
+           ELSE
+              IF W-ASS-SOC-2-1 NOT > 0
+                 MOVE EXO-ASSIETTE-NULLE TO CSCAFIP-CD-EXO-D1
+              END-IF
+           END-IF
+        END-IF
+      *
+        IF NBPLDE = 2
+        AND W-COT-2 = 0
+           IF W-REV-RR-2 > 0
+              MOVE EXO-RR             TO CSCAFIP-CD-EXO-D2
+           ELSE
+              IF W-ASS-SOC-2-2 NOT > 0
+                 MOVE EXO-ASSIETTE-NULLE TO CSCAFIP-CD-EXO-D2
+              END-IF
+           END-IF
+        END-IF
         .
       *****************************************************************
       * Chargement de la zone de communication avec les résultats de  *
@@ -1133,12 +1641,83 @@ U                          UNIX.
         MOVE W-ASS-SOC-2 TO CSCAFIP-MT-ASS-SOC-2
         MOVE W-PASS      TO CSCAFIP-MT-PASS
         MOVE W-COT       TO CSCAFIP-MT-COT
+      *
+      * MTX - 03/2024 - assiette/cotisation ventilées par déclarant
+        MOVE W-ASS-SOC-2-1 TO CSCAFIP-MT-ASS-SOC-2-D1
+        MOVE W-ASS-SOC-2-2 TO CSCAFIP-MT-ASS-SOC-2-D2
+        MOVE W-COT-1        TO CSCAFIP-MT-COT-D1
+        MOVE W-COT-2        TO CSCAFIP-MT-COT-D2
+      *
+      * MTX - 03/2024 - détail du calcul (éléments intermédiaires)
+        MOVE W-ABATTEMENT TO CSCAFIP-MT-ABATTEMENT
+        MOVE W-PLAFOND    TO CSCAFIP-MT-PLAFOND
+        MOVE W-REV-AR-INT TO CSCAFIP-REV-AR-INT
+        MOVE V-1AW-RAW-NAW TO CSCAFIP-1AW-RAW-NAW
+        MOVE V-1BW-RBW-NBW TO CSCAFIP-1BW-RBW-NBW
+        MOVE V-1CW-RCW-NCW TO CSCAFIP-1CW-RCW-NCW
+        MOVE V-1DW-RDW-NDW TO CSCAFIP-1DW-RDW-NDW
+        MOVE V-5NA-5NK-5NM-5KM-5NY-5NZ TO
+                                 CSCAFIP-5NA-5NK-5NM-5KM-5NY-5NZ
+        MOVE V-5KQ-5KR-5NX-5IU-5NQ-5NR TO
+                                 CSCAFIP-5KQ-5KR-5NX-5IU-5NQ-5NR
+        MOVE V-5HR-5HS     TO CSCAFIP-5HR-5HS
+        MOVE V-5KY-5JU     TO CSCAFIP-5KY-5JU
+        MOVE V-5KV-5KW     TO CSCAFIP-5KV-5KW
+        MOVE V-RDC-NDC     TO CSCAFIP-RDC-NDC
+        MOVE V-RFU-NFU     TO CSCAFIP-RFU-NFU
+        MOVE V-2RB-2RC-2RD TO CSCAFIP-2RB-2RC-2RD
+        MOVE V-RTS-NTS     TO CSCAFIP-RTS-NTS
+        MOVE V-RTR-NTR     TO CSCAFIP-RTR-NTR
+        MOVE V-RGO-NGO     TO CSCAFIP-RGO-NGO
+        MOVE V-RVG-NVG     TO CSCAFIP-RVG-NVG
+        MOVE V-RUA-NUA     TO CSCAFIP-RUA-NUA
+        MOVE V-3TJ-3TK     TO CSCAFIP-3TJ-3TK
+        MOVE V-RBA-NBA     TO CSCAFIP-RBA-NBA
+        MOVE V-SBA-TBA     TO CSCAFIP-SBA-TBA
+        MOVE V-3UA-3VG-3VQ-RVG-NVG-RUA-NUA-3VR TO
+                         CSCAFIP-3UA-3VG-3VQ-RVG-NVG-RUA-NUA-3VR
+        MOVE V-4BE-4BA-RBA-NBA-SBA-TBA-4BB-4BC-4BD TO
+                         CSCAFIP-4BE-4BA-RBA-NBA-SBA-TBA-4BB-4BC-4BD
+        MOVE V-5OA-5OK-5OM-5LM-5OY-5OZ TO
+                                 CSCAFIP-5OA-5OK-5OM-5LM-5OY-5OZ
+        MOVE V-5LQ-5LR-5OX-5RZ-5OQ-5OR TO
+                                 CSCAFIP-5LQ-5LR-5OX-5RZ-5OQ-5OR
+        MOVE V-5LY-5LD-5LV-5LW TO CSCAFIP-5LY-5LD-5LV-5LW
+        MOVE V-5IR-5IS     TO CSCAFIP-5IR-5IS
+        MOVE V-COEF        TO CSCAFIP-COEF
+        MOVE V-RAJ-NAJ     TO CSCAFIP-RAJ-NAJ
+        MOVE V-5HX-5XN-5HE TO CSCAFIP-5HX-5XN-5HE
+        MOVE V-5KN-5KO-5KP-5KX-5KJ TO CSCAFIP-5KN-5KO-5KP-5KX-5KJ
+        MOVE V-5HP-5HQ-5HV-5KZ TO CSCAFIP-5HP-5HQ-5HV-5KZ
+        MOVE V-RBJ-NBJ     TO CSCAFIP-RBJ-NBJ
+        MOVE V-5IX-5YN-5IE TO CSCAFIP-5IX-5YN-5IE
+        MOVE V-5LN-5LO-5LP-5LX-5LJ TO CSCAFIP-5LN-5LO-5LP-5LX-5LJ
+        MOVE V-5IP-5IQ-5IV-5LZ TO CSCAFIP-5IP-5IQ-5IV-5LZ
         .
-      *****************************************************************        
+      *****************************************************************
+      * MTX - 03/2024 - Chargement des rubriques/montants fournis en  *
+      * linkage en mode simulation (CSCAFIP-OPTION = "S"), sans passer*
+      * par la table FISC. On réutilise CHARGEMENT-MONTANTS afin de   *
+      * conserver un seul et même aiguillage des rubriques.           *
+      *****************************************************************
+       CHARGEMENT-SIMULATION.
+      *---------------------
+        SET FISC-NON-VIDE TO TRUE
+        SET CSCAFIP-SIMUL-IX TO 1
+        PERFORM CSCAFIP-SIMUL-NB TIMES
+           MOVE CSCAFIP-SIMUL-CODE (CSCAFIP-SIMUL-IX)
+                                        TO FISC-TYP-MT-FISC
+           MOVE CSCAFIP-SIMUL-MONTANT (CSCAFIP-SIMUL-IX)
+                                        TO FISC-MT-FISC
+           PERFORM CHARGEMENT-MONTANTS
+           SET CSCAFIP-SIMUL-IX UP BY 1
+        END-PERFORM
+        .
+      *****************************************************************
       * Chargement des montants des rubriques fiscales pour calcul    *
       * des assiettes et des revenus                                  *
-      *****************************************************************        
-       CHARGEMENT-MONTANTS.                                                     
+      *****************************************************************
+       CHARGEMENT-MONTANTS.
       *-------------------
       *     
         EVALUATE FISC-TYP-MT-FISC
@@ -1529,8 +2108,35 @@ U                          UNIX.
            WHEN "RVG"       MOVE FISC-MT-FISC TO RVG
            WHEN "SBA"       MOVE FISC-MT-FISC TO SBA
            WHEN "TBA"       MOVE FISC-MT-FISC TO TBA
+      * MTX - 03/2024 - rubrique non reconnue par l'aiguillage : tracée
+      * dans la table des rubriques inconnues, sans bloquer le calcul.
+           WHEN OTHER       PERFORM TRACE-RUBRIQUE-INCONNUE
         END-EVALUATE
         .
+      *****************************************************************
+      * MTX - 03/2024 - Trace des rubriques FISC non reconnues par     *
+      * l'aiguillage ci-dessus (table des rubriques inconnues).       *
+      *****************************************************************
+       TRACE-RUBRIQUE-INCONNUE.
+      *------------------------
+      * MTX - 03/2024 - pas de trace en simulation : une rubrique de
+      * simulation mal orthographiée (CSCAFIP-SIMUL-CODE) ne doit pas
+      * écrire de ligne fictive dans la table réelle des rubriques
+      * inconnues, sous le compte réel de l'appelant (cf TRACE-REJET-FISC).
+        IF NOT CSCAFIP-SIMULATION
+           MOVE SPACE               TO V2TOTAL TOT-MINI6
+           INITIALIZE V2RUBINC
+           MOVE CSCAFIP-NO-CPT-INT  TO RUBINC-NO-CPT-INT
+           MOVE CSCAFIP-ANNEE       TO RUBINC-ANNEE
+           MOVE CSCAFIP-ORG         TO RUBINC-ORG
+           MOVE FISC-TYP-MT-FISC    TO RUBINC-TYP-MT-FISC
+           MOVE FISC-MT-FISC        TO RUBINC-MT-FISC
+           MOVE V2RUBINC            TO TOT-AREA
+           MOVE "RUBINC"            TO TOT-FILE
+           MOVE "WRITES"            TO TOT-FUNC
+           PERFORM APPEL-XBASE
+        END-IF
+        .
       * FGA - 10/2019 - PUMA - #409636 >> 
       *****************************************************************        
       * Calcul des éléments composant la formule de calcul 
